@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. Krisztian Takacs.
+       DATE-WRITTEN. August 8th 2026.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-IDENT
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMER-TRANSACTION-FILE
+               ASSIGN TO "CUSTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE
+               ASSIGN TO "CUSTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTREC.
+
+       FD  CUSTOMER-TRANSACTION-FILE.
+       01  CUSTOMER-TRANSACTION-RECORD.
+           05  CT-ACTION-CODE      PIC X.
+           05  CT-IDENT            PIC 9(3).
+           05  CT-CUST-NAME        PIC X(20).
+           05  CT-MOB              PIC 99.
+           05  CT-DOB              PIC 99.
+           05  CT-YOB              PIC 9(4).
+
+       FD  TRANSACTION-LOG-FILE.
+       01  TRANSACTION-LOG-RECORD PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-TRAN-FILE-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+
+       01 WS-TRAN-COUNT     PIC 9(5) VALUE 0.
+       01 WS-ADD-COUNT      PIC 9(5) VALUE 0.
+       01 WS-CHANGE-COUNT   PIC 9(5) VALUE 0.
+       01 WS-DELETE-COUNT   PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT   PIC 9(5) VALUE 0.
+
+       COPY DATEWS.
+       COPY DOBWS.
+
+       01 WS-LOG-LINE PIC X(90).
+
+       PROCEDURE DIVISION.
+
+       PERFORM GET-CURRENT-DATE
+       PERFORM OPEN-FILES
+       IF NOT WS-EOF
+           PERFORM READ-TRANSACTION
+       END-IF
+       PERFORM APPLY-TRANSACTION UNTIL WS-EOF
+       PERFORM WRITE-SUMMARY
+       PERFORM CLOSE-FILES
+
+       STOP RUN.
+
+       COPY GETDATE.
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF
+           OPEN INPUT CUSTOMER-TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               DISPLAY "No customer transaction file found"
+               MOVE "Y" TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TRANSACTION-LOG-FILE STATUS "
+                   WS-LOG-STATUS
+           END-IF.
+
+       READ-TRANSACTION.
+           READ CUSTOMER-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       APPLY-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           EVALUATE CT-ACTION-CODE
+               WHEN "A"
+                   PERFORM ADD-CUSTOMER
+               WHEN "C"
+                   PERFORM CHANGE-CUSTOMER
+               WHEN "D"
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE SPACES TO WS-LOG-LINE
+                   STRING "REJECTED - INVALID ACTION CODE " DELIMITED BY
+                       SIZE
+                       CT-ACTION-CODE DELIMITED BY SIZE
+                       " IDENT " DELIMITED BY SIZE
+                       CT-IDENT DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   PERFORM WRITE-LOG-LINE
+           END-EVALUATE
+           PERFORM READ-TRANSACTION.
+
+       ADD-CUSTOMER.
+           MOVE CT-IDENT TO CM-IDENT
+           MOVE CT-CUST-NAME TO CM-CUST-NAME
+           MOVE CT-MOB TO CM-MOB
+           MOVE CT-DOB TO CM-DOB
+           MOVE CT-YOB TO CM-YOB
+           PERFORM VALIDATE-DATE-OF-BIRTH
+           IF WS-DOB-VALID-SW NOT = "Y"
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE SPACES TO WS-LOG-LINE
+               STRING "REJECTED ADD - INVALID DOB IDENT " DELIMITED BY
+                   SIZE
+                   CT-IDENT DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               PERFORM WRITE-LOG-LINE
+           ELSE
+               PERFORM COMPUTE-CURRENT-AGE
+               WRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE SPACES TO WS-LOG-LINE
+                       STRING "REJECTED ADD - DUPLICATE IDENT "
+                           DELIMITED BY SIZE
+                           CT-IDENT DELIMITED BY SIZE
+                           INTO WS-LOG-LINE
+                       PERFORM WRITE-LOG-LINE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE SPACES TO WS-LOG-LINE
+                       STRING "ADDED IDENT " DELIMITED BY SIZE
+                           CT-IDENT DELIMITED BY SIZE
+                           " NAME " DELIMITED BY SIZE
+                           CT-CUST-NAME DELIMITED BY SIZE
+                           INTO WS-LOG-LINE
+                       PERFORM WRITE-LOG-LINE
+               END-WRITE
+           END-IF.
+
+       CHANGE-CUSTOMER.
+           MOVE CT-IDENT TO CM-IDENT
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE SPACES TO WS-LOG-LINE
+                   STRING "REJECTED CHANGE - NOT FOUND IDENT "
+                       DELIMITED BY SIZE
+                       CT-IDENT DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   PERFORM WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE CT-CUST-NAME TO CM-CUST-NAME
+                   MOVE CT-MOB TO CM-MOB
+                   MOVE CT-DOB TO CM-DOB
+                   MOVE CT-YOB TO CM-YOB
+                   PERFORM VALIDATE-DATE-OF-BIRTH
+                   IF WS-DOB-VALID-SW NOT = "Y"
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE SPACES TO WS-LOG-LINE
+                       STRING "REJECTED CHANGE - INVALID DOB IDENT "
+                           DELIMITED BY SIZE
+                           CT-IDENT DELIMITED BY SIZE
+                           INTO WS-LOG-LINE
+                       PERFORM WRITE-LOG-LINE
+                   ELSE
+                       PERFORM COMPUTE-CURRENT-AGE
+                       REWRITE CUSTOMER-MASTER-RECORD
+                       ADD 1 TO WS-CHANGE-COUNT
+                       MOVE SPACES TO WS-LOG-LINE
+                       STRING "CHANGED IDENT " DELIMITED BY SIZE
+                           CT-IDENT DELIMITED BY SIZE
+                           " NAME " DELIMITED BY SIZE
+                           CT-CUST-NAME DELIMITED BY SIZE
+                           INTO WS-LOG-LINE
+                       PERFORM WRITE-LOG-LINE
+                   END-IF
+           END-READ.
+
+       DELETE-CUSTOMER.
+           MOVE CT-IDENT TO CM-IDENT
+           DELETE CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE SPACES TO WS-LOG-LINE
+                   STRING "REJECTED DELETE - NOT FOUND IDENT "
+                       DELIMITED BY SIZE
+                       CT-IDENT DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   PERFORM WRITE-LOG-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE SPACES TO WS-LOG-LINE
+                   STRING "DELETED IDENT " DELIMITED BY SIZE
+                       CT-IDENT DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   PERFORM WRITE-LOG-LINE
+           END-DELETE.
+
+       COPY DOBPROC.
+
+       WRITE-LOG-LINE.
+           WRITE TRANSACTION-LOG-RECORD FROM WS-LOG-LINE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING TRANSACTION-LOG-FILE STATUS "
+                   WS-LOG-STATUS
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO WS-LOG-LINE
+           STRING "TRANSACTIONS: " DELIMITED BY SIZE
+               WS-TRAN-COUNT DELIMITED BY SIZE
+               "  ADDED: " DELIMITED BY SIZE
+               WS-ADD-COUNT DELIMITED BY SIZE
+               "  CHANGED: " DELIMITED BY SIZE
+               WS-CHANGE-COUNT DELIMITED BY SIZE
+               "  DELETED: " DELIMITED BY SIZE
+               WS-DELETE-COUNT DELIMITED BY SIZE
+               "  REJECTED: " DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+           DISPLAY WS-LOG-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE CUSTOMER-TRANSACTION-FILE
+           CLOSE TRANSACTION-LOG-FILE.

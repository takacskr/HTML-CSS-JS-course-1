@@ -2,20 +2,41 @@
        PROGRAM-ID. cobolTut2.
        AUTHOR. Krisztian Takacs.
        DATE-WRITTEN. December 13st 2023.
-       
+
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-IDENT
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PRINT-FILE
+               ASSIGN TO "ARITHRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
-       
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD PIC X(78).
+
        WORKING-STORAGE SECTION.
        01 SampleData PIC X(10) VALUE "Stuff".
        01 JustLetters PIC X(3) VALUE "ABC".
        01 JustNums PIC 9(4) VALUE 1234.
        01 SignedInt PIC S9(4) VALUE -1234.
        01 PayCheck PIC 9(6)V99 VALUE ZEROS.
-       
+
        01 Customer.
            02 Ident        PIC 9(3).
            02 CustName     PIC X(20).
@@ -23,89 +44,305 @@
                03 MOB PIC 99.
                03 DOB PIC 99.
                03 YOB PIC 9(4).
-       
+           02 CurrentAge   PIC 999.
+
        01 Num1 PIC 9 VALUE 5.
        01 Num2 PIC 9 VALUE 4.
        01 Num3 PIC 9 VALUE 3.
        01 Ans PIC S9(4)V99 VALUE 0.
        01 Rem PIC 9V99.
-       
+       01 WS-ANS-TRUNC PIC S9(4)V99.
+       01 WS-ANS-DISPLAY PIC -9(4).99.
+       01 WS-ANS-TRUNC-DISPLAY PIC -9(4).99.
+       01 WS-REM-DISPLAY PIC 9.99.
+
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-PRINT-STATUS PIC XX.
+
+       COPY DATEWS.
+       COPY DOBWS.
+
+       01 WS-PAGE-NO PIC 99 VALUE 1.
+       01 WS-LINE-COUNT PIC 99 VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 99 VALUE 15.
+       01 WS-HEADER-LINE-1 PIC X(78).
+       01 WS-HEADER-LINE-2 PIC X(60) VALUE
+           "OPERATION                         RESULT".
+       01 WS-DETAIL-LINE PIC X(78).
+       01 WS-ARITH-DESC PIC X(78).
+       01 WS-EXCEPTION-LINE PIC X(78).
+
        PROCEDURE DIVISION.
-       
+
        MOVE "More Stuff" TO SampleData
        DISPLAY SampleData
-       
+
        MOVE "123" TO SampleData
        DISPLAY SampleData
-       
+
        MOVE 123 TO SampleData
        DISPLAY SampleData
-       
+
        DISPLAY PayCheck
-       
-       MOVE "123Bob Smith        12211974" TO Customer
+
+       PERFORM GET-CURRENT-DATE
+
+       MOVE 123 TO Ident
+       MOVE "Bob Smith" TO CustName
+       MOVE 12 TO MOB
+       MOVE 21 TO DOB
+       MOVE 1974 TO YOB
+       PERFORM VALIDATE-DATE-OF-BIRTH
+       PERFORM COMPUTE-CURRENT-AGE
+       PERFORM OPEN-CUSTOMER-MASTER
+       PERFORM WRITE-CUSTOMER-RECORD
+       PERFORM READ-CUSTOMER-RECORD
+       PERFORM CLOSE-CUSTOMER-MASTER
        DISPLAY CustName
        DISPLAY MOB "/" DOB "/" YOB
-       
+       DISPLAY "Current age " CurrentAge
+
        MOVE ZERO TO SampleData
        DISPLAY SampleData
-       
+
        MOVE SPACE TO SampleData
        DISPLAY SampleData
-       
+
        MOVE HIGH-VALUE TO SampleData
        DISPLAY SampleData
-       
+
        MOVE LOW-VALUE TO SampleData
        DISPLAY SampleData
-       
+
        MOVE QUOTE TO SampleData
        DISPLAY SampleData
-       
+
        MOVE ALL "2" TO SampleData
        DISPLAY SampleData
-       
+
+       PERFORM OPEN-PRINT-FILE
+
        ADD Num1 TO Num2 GIVING Ans
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "ADD Num1 TO Num2 GIVING Ans = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        SUBTRACT Num1 FROM Num2 GIVING Ans
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "SUBTRACT Num1 FROM Num2 GIVING Ans = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        MULTIPLY Num1 BY Num2 GIVING Ans
        DISPLAY Ans
-       
-       DIVIDE Num1 INTO Num2 GIVING Ans
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "MULTIPLY Num1 BY Num2 GIVING Ans = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
+       DIVIDE Num1 INTO Num2 GIVING Ans ROUNDED
+       DIVIDE Num1 INTO Num2 GIVING WS-ANS-TRUNC
+       PERFORM CHECK-ROUNDING-EXCEPTION
        DISPLAY Ans
-       
-       DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "DIVIDE Num1 INTO Num2 GIVING Ans ROUNDED = "
+           DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
+       DIVIDE Num1 INTO Num2 GIVING Ans ROUNDED REMAINDER Rem
        DISPLAY "Remaind " Rem
-       
+       MOVE Rem TO WS-REM-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "DIVIDE Num1 INTO Num2 GIVING Ans ROUNDED REMAINDER Rem ="
+           DELIMITED BY SIZE
+           WS-REM-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        ADD Num1, Num2 TO Num2 GIVING Ans
        ADD Num1, Num2, Num3 GIVING Ans
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "ADD Num1, Num2, Num3 GIVING Ans = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = Num1 + Num2
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = Num1 + Num2 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = Num1 - Num2
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = Num1 - Num2 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = Num1 * Num2
        DISPLAY Ans
-       
-       COMPUTE Ans = Num1 / Num2
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = Num1 * Num2 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
+       COMPUTE Ans ROUNDED = Num1 / Num2
+       COMPUTE WS-ANS-TRUNC = Num1 / Num2
+       PERFORM CHECK-ROUNDING-EXCEPTION
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans ROUNDED = Num1 / Num2 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = Num1 ** 2
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = Num1 ** 2 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = (3 + 5) * 5
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = (3 + 5) * 5 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans = 3 + 5 * 5
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans = 3 + 5 * 5 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
        COMPUTE Ans ROUNDED = 3.0 + 2.005
        DISPLAY Ans
-       
+       MOVE Ans TO WS-ANS-DISPLAY
+       MOVE SPACES TO WS-ARITH-DESC
+       STRING "COMPUTE Ans ROUNDED = 3.0 + 2.005 = " DELIMITED BY SIZE
+           WS-ANS-DISPLAY DELIMITED BY SIZE INTO WS-ARITH-DESC
+       PERFORM WRITE-ARITH-LINE
+
+       PERFORM CLOSE-PRINT-FILE
+
        STOP RUN.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+       WRITE-CUSTOMER-RECORD.
+           MOVE Ident TO CM-IDENT
+           MOVE CustName TO CM-CUST-NAME
+           MOVE MOB TO CM-MOB
+           MOVE DOB TO CM-DOB
+           MOVE YOB TO CM-YOB
+           MOVE CurrentAge TO CM-CURRENT-AGE
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   REWRITE CUSTOMER-MASTER-RECORD
+           END-WRITE.
+
+       READ-CUSTOMER-RECORD.
+           MOVE Ident TO CM-IDENT
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Customer " Ident " not found on master file"
+           END-READ
+           MOVE CM-CUST-NAME TO CustName
+           MOVE CM-MOB TO MOB
+           MOVE CM-DOB TO DOB
+           MOVE CM-YOB TO YOB
+           MOVE CM-CURRENT-AGE TO CurrentAge.
+
+       CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       COPY GETDATE.
+
+       COPY DOBPROC REPLACING ==CM-YOB== BY ==YOB==
+                              ==CM-MOB== BY ==MOB==
+                              ==CM-DOB== BY ==DOB==
+                              ==CM-CURRENT-AGE== BY ==CurrentAge==.
+
+       OPEN-PRINT-FILE.
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRINT-FILE STATUS "
+                   WS-PRINT-STATUS
+           ELSE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-HEADER-LINE-1
+           STRING "ARITHMETIC OPERATIONS REPORT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-TODAY-MM DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               WS-TODAY-DD DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               WS-TODAY-YYYY DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO WS-HEADER-LINE-1
+           WRITE PRINT-RECORD FROM WS-HEADER-LINE-1
+           PERFORM CHECK-PRINT-STATUS
+           WRITE PRINT-RECORD FROM WS-HEADER-LINE-2
+           PERFORM CHECK-PRINT-STATUS
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-ARITH-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           MOVE WS-ARITH-DESC TO WS-DETAIL-LINE
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+           PERFORM CHECK-PRINT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING PRINT-FILE STATUS "
+                   WS-PRINT-STATUS
+           END-IF.
+
+       CLOSE-PRINT-FILE.
+           CLOSE PRINT-FILE.
+
+       CHECK-ROUNDING-EXCEPTION.
+           IF FUNCTION ABS(Ans - WS-ANS-TRUNC) > 0.01
+               MOVE Ans TO WS-ANS-DISPLAY
+               MOVE WS-ANS-TRUNC TO WS-ANS-TRUNC-DISPLAY
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "  *** ROUNDING EXCEPTION: rounded "
+                   DELIMITED BY SIZE
+                   WS-ANS-DISPLAY DELIMITED BY SIZE
+                   " vs truncated " DELIMITED BY SIZE
+                   WS-ANS-TRUNC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               WRITE PRINT-RECORD FROM WS-EXCEPTION-LINE
+               PERFORM CHECK-PRINT-STATUS
+               DISPLAY WS-EXCEPTION-LINE
+           END-IF.

@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBATCH.
+       AUTHOR. Krisztian Takacs.
+       DATE-WRITTEN. August 8th 2026.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-IDENT
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CUSTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY CUSTREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-IDENT     PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+
+       01 WS-MASTER-OPEN-SW PIC X VALUE "N".
+
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+       01 WS-LAST-IDENT PIC 9(3) VALUE 0.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-REWRITE-ERROR-COUNT PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 5.
+
+       COPY DATEWS.
+       COPY DOBWS.
+
+       PROCEDURE DIVISION.
+
+       PERFORM GET-CURRENT-DATE
+
+       DISPLAY "Restart from last checkpoint? (Y/N): " WITH NO ADVANCING
+       ACCEPT WS-RUN-MODE
+
+       PERFORM OPEN-CUSTOMER-MASTER
+
+       IF NOT WS-EOF
+           IF WS-RUN-MODE = "Y" OR WS-RUN-MODE = "y"
+               PERFORM READ-CHECKPOINT
+               DISPLAY "Restarting after Ident " WS-LAST-IDENT
+               MOVE WS-LAST-IDENT TO CM-IDENT
+               START CUSTOMER-MASTER-FILE KEY IS GREATER THAN CM-IDENT
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-SW
+               END-START
+           ELSE
+               MOVE ZERO TO WS-LAST-IDENT
+               MOVE WS-LAST-IDENT TO CM-IDENT
+               START CUSTOMER-MASTER-FILE
+                       KEY IS NOT LESS THAN CM-IDENT
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-SW
+               END-START
+           END-IF
+
+           IF NOT WS-EOF
+               READ CUSTOMER-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+       END-IF
+
+       PERFORM PROCESS-CUSTOMER UNTIL WS-EOF
+
+       IF WS-MASTER-OPEN-SW = "Y"
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM CLOSE-CUSTOMER-MASTER
+       END-IF
+       DISPLAY "Batch complete. Records processed: " WS-RECORD-COUNT
+       DISPLAY "Rewrite errors: " WS-REWRITE-ERROR-COUNT
+
+       STOP RUN.
+
+       COPY GETDATE.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No customer master found - nothing to process"
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SW
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-IDENT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-IDENT
+                   NOT AT END
+                       MOVE CKPT-LAST-IDENT TO WS-LAST-IDENT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CM-IDENT TO CKPT-LAST-IDENT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-LAST-IDENT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-CUSTOMER.
+           PERFORM VALIDATE-DATE-OF-BIRTH
+           PERFORM COMPUTE-CURRENT-AGE
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REWRITE-ERROR-COUNT
+                   DISPLAY "REWRITE FAILED IDENT " CM-IDENT
+                       " STATUS " WS-FILE-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                       DISPLAY "Checkpoint at Ident " CM-IDENT
+                   END-IF
+           END-REWRITE
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       COPY DOBPROC.
+
+       CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER-FILE.

@@ -0,0 +1,6 @@
+      *> Shared date-of-birth validation working-storage fields.
+      *> COPY'd into WORKING-STORAGE by every program that calls the
+      *> VALIDATE-DATE-OF-BIRTH/COMPUTE-CURRENT-AGE paragraphs
+      *> (DOBPROC.cpy) so the two never drift out of sync.
+           01 WS-DOB-VALID-SW PIC X VALUE "Y".
+           01 WS-DAYS-IN-MONTH PIC 99.

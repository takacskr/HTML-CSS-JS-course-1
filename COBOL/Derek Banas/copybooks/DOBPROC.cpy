@@ -0,0 +1,51 @@
+      *> Shared date-of-birth validation/current-age paragraphs.
+      *> COPY'd into the PROCEDURE DIVISION of every program that
+      *> validates a Customer date of birth and derives the current age
+      *> (cobolTut2, CUSTMAINT, CUSTBATCH) so a change to the leap-year
+      *> rule or age formula only has to be made in one place.
+      *> Written against the CM-MOB/CM-DOB/CM-YOB/CM-CURRENT-AGE names
+      *> from CUSTREC.cpy; programs that hold the date of birth under
+      *> different names COPY this REPLACING those names with their
+      *> own. Requires WS-TODAY-YYYY/MM/DD (DATEWS.cpy) to already be
+      *> populated and WS-DOB-VALID-SW/WS-DAYS-IN-MONTH (DOBWS.cpy) to
+      *> already be in WORKING-STORAGE.
+       VALIDATE-DATE-OF-BIRTH.
+           MOVE "Y" TO WS-DOB-VALID-SW
+           IF CM-YOB < 1900 OR CM-YOB > WS-TODAY-YYYY
+               MOVE "N" TO WS-DOB-VALID-SW
+           END-IF
+           IF CM-MOB < 1 OR CM-MOB > 12
+               MOVE "N" TO WS-DOB-VALID-SW
+           ELSE
+               EVALUATE CM-MOB
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF (FUNCTION MOD(CM-YOB, 4) = 0
+                               AND FUNCTION MOD(CM-YOB, 100) NOT = 0)
+                               OR FUNCTION MOD(CM-YOB, 400) = 0
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+               IF CM-DOB < 1 OR CM-DOB > WS-DAYS-IN-MONTH
+                   MOVE "N" TO WS-DOB-VALID-SW
+               END-IF
+           END-IF.
+
+       COMPUTE-CURRENT-AGE.
+           IF WS-DOB-VALID-SW NOT = "Y"
+               MOVE ZERO TO CM-CURRENT-AGE
+           ELSE
+               COMPUTE CM-CURRENT-AGE = WS-TODAY-YYYY - CM-YOB
+               IF WS-TODAY-MM < CM-MOB
+                   SUBTRACT 1 FROM CM-CURRENT-AGE
+               ELSE
+                   IF WS-TODAY-MM = CM-MOB AND WS-TODAY-DD < CM-DOB
+                       SUBTRACT 1 FROM CM-CURRENT-AGE
+                   END-IF
+               END-IF
+           END-IF.

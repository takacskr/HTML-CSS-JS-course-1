@@ -0,0 +1,10 @@
+      *> Shared "get today's date" paragraph.
+      *> COPY'd into the PROCEDURE DIVISION of every program that needs
+      *> today's date (cobolTut2, PAYROLL, CUSTBATCH, CUSTMAINT).
+      *> Requires the WS-CURRENT-DATE-TIME/WS-TODAY fields from
+      *> DATEWS.cpy to already be in WORKING-STORAGE.
+       GET-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-TODAY-YYYY
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-TODAY-MM
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-TODAY-DD.

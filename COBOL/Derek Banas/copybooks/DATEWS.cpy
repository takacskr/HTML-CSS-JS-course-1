@@ -0,0 +1,9 @@
+      *> Shared "today's date" working-storage fields.
+      *> COPY'd into WORKING-STORAGE by every program that calls the
+      *> GET-CURRENT-DATE paragraph (GETDATE.cpy) so the two never
+      *> drift out of sync on field names or sizes.
+           01 WS-CURRENT-DATE-TIME PIC X(21).
+           01 WS-TODAY.
+               02 WS-TODAY-YYYY PIC 9(4).
+               02 WS-TODAY-MM   PIC 99.
+               02 WS-TODAY-DD   PIC 99.

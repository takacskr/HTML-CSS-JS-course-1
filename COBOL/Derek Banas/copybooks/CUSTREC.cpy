@@ -0,0 +1,11 @@
+      *> Shared CUSTOMER-MASTER record layout.
+      *> COPY'd into the FD of every program that opens CUSTOMER-MASTER
+      *> (cobolTut2, CUSTMAINT, CUSTBATCH) so the three programs can
+      *> never drift out of sync on the file's shape.
+           02  CM-IDENT                PIC 9(3).
+           02  CM-CUST-NAME            PIC X(20).
+           02  CM-DATE-OF-BIRTH.
+               03  CM-MOB              PIC 99.
+               03  CM-DOB              PIC 99.
+               03  CM-YOB              PIC 9(4).
+           02  CM-CURRENT-AGE          PIC 999.

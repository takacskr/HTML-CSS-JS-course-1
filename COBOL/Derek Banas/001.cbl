@@ -4,7 +4,7 @@
        AUTHOR. Krisztian Takacs.
        DATE-WRITTEN. December 13st 2023
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -16,22 +16,45 @@
              02 SSArea   PIC 999.
              02 SSGroup  PIC 99.
              02 SSSerial PIC 9999.
+       01 WS-SSN-VALID-SW PIC X VALUE "N".
+             88 WS-SSN-VALID VALUE "Y".
        01 PIValue CONSTANT AS 3.14.
-             
+
        PROCEDURE DIVISION.
        DISPLAY "What is your name? : " WITH NO ADVANCING
        ACCEPT UserName
        DISPLAY "Hello " UserName
-       
+
        MOVE ZERO TO UserName
        DISPLAY UserName
        DISPLAY "Enter 2 values to sum"
-       ACCEPT Num1
-       ACCEPT Num2
+       PERFORM WITH TEST AFTER UNTIL Num1 IS NUMERIC
+           ACCEPT Num1
+           IF Num1 IS NOT NUMERIC
+               DISPLAY "Invalid entry - enter a single digit 0-9"
+           END-IF
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Num2 IS NUMERIC
+           ACCEPT Num2
+           IF Num2 IS NOT NUMERIC
+               DISPLAY "Invalid entry - enter a single digit 0-9"
+           END-IF
+       END-PERFORM
        COMPUTE Total = Num1 + Num2
        DISPLAY Num1 " + " Num2 " = " Total
-       DISPLAY "Enter you social security number"
-       ACCEPT SSNum
+
+       PERFORM WITH TEST AFTER UNTIL WS-SSN-VALID
+           DISPLAY "Enter you social security number"
+           ACCEPT SSNum
+           IF SSArea = ZERO OR SSArea = 666
+                   OR (SSArea >= 900 AND SSArea <= 999)
+                   OR SSGroup = ZERO OR SSSerial = ZERO
+               MOVE "N" TO WS-SSN-VALID-SW
+               DISPLAY "Invalid social security number - try again"
+           ELSE
+               MOVE "Y" TO WS-SSN-VALID-SW
+           END-IF
+       END-PERFORM
        DISPLAY "Area " SSArea
-       
-       STOP RUN.
\ No newline at end of file
+
+       STOP RUN.

@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. Krisztian Takacs.
+       DATE-WRITTEN. August 8th 2026.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIME-TRANSACTION-FILE
+               ASSIGN TO "PAYTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT PAYROLL-REGISTER
+               ASSIGN TO "PAYREG.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TIME-TRANSACTION-FILE.
+       01  TIME-TRANSACTION-RECORD.
+           05  TT-IDENT            PIC 9(3).
+           05  TT-HOURS            PIC 9(3)V99.
+           05  TT-RATE             PIC 9(3)V99.
+
+       FD  PAYROLL-REGISTER.
+       01  PAYROLL-REGISTER-RECORD PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+
+       01 WS-TRAN-FILE-STATUS PIC XX.
+       01 WS-REG-STATUS PIC XX.
+
+       01 PayCheck PIC 9(6)V99 VALUE ZEROS.
+
+       01 WS-GROSS-PAY         PIC 9(6)V99.
+       01 WS-GROSS-PAY-TRUNC   PIC 9(6)V99.
+       01 WS-FED-TAX           PIC 9(6)V99.
+       01 WS-FED-TAX-TRUNC     PIC 9(6)V99.
+       01 WS-FICA-TAX          PIC 9(6)V99.
+       01 WS-FICA-TAX-TRUNC    PIC 9(6)V99.
+       01 WS-STATE-TAX         PIC 9(6)V99.
+       01 WS-STATE-TAX-TRUNC   PIC 9(6)V99.
+       01 WS-TOTAL-DEDUCTIONS  PIC 9(6)V99.
+       01 WS-NET-PAY           PIC 9(6)V99.
+
+       01 WS-GROSS-PAY-DISPLAY       PIC ZZZ,ZZ9.99.
+       01 WS-GROSS-PAY-TRUNC-DISPLAY PIC ZZZ,ZZ9.99.
+       01 WS-FED-TAX-DISPLAY         PIC ZZZ,ZZ9.99.
+       01 WS-FED-TAX-TRUNC-DISPLAY   PIC ZZZ,ZZ9.99.
+       01 WS-FICA-TAX-DISPLAY        PIC ZZZ,ZZ9.99.
+       01 WS-FICA-TAX-TRUNC-DISPLAY  PIC ZZZ,ZZ9.99.
+       01 WS-STATE-TAX-DISPLAY       PIC ZZZ,ZZ9.99.
+       01 WS-STATE-TAX-TRUNC-DISPLAY PIC ZZZ,ZZ9.99.
+       01 WS-NET-PAY-DISPLAY         PIC ZZZ,ZZ9.99.
+
+       01 WS-FED-TAX-RATE      PIC V999  VALUE .150.
+       01 WS-FICA-TAX-RATE     PIC V9999 VALUE .0765.
+       01 WS-STATE-TAX-RATE    PIC V999  VALUE .050.
+
+       01 WS-EMP-COUNT         PIC 9(5)    VALUE 0.
+       01 WS-GRAND-GROSS       PIC 9(8)V99 VALUE 0.
+       01 WS-GRAND-DEDUCTIONS  PIC 9(8)V99 VALUE 0.
+       01 WS-GRAND-NET         PIC 9(8)V99 VALUE 0.
+
+       01 WS-GRAND-GROSS-DISPLAY       PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-GRAND-DEDUCTIONS-DISPLAY  PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-GRAND-NET-DISPLAY         PIC ZZ,ZZZ,ZZ9.99.
+
+       COPY DATEWS.
+
+       01 WS-HEADER-LINE    PIC X(110).
+       01 WS-DETAIL-LINE    PIC X(110).
+       01 WS-EXCEPTION-LINE PIC X(110).
+       01 WS-TOTAL-LINE     PIC X(110).
+
+       PROCEDURE DIVISION.
+
+       PERFORM GET-CURRENT-DATE
+       PERFORM OPEN-FILES
+       PERFORM WRITE-REGISTER-HEADER
+       IF NOT WS-EOF
+           PERFORM READ-TRANSACTION
+       END-IF
+       PERFORM PROCESS-TRANSACTION UNTIL WS-EOF
+       PERFORM WRITE-GRAND-TOTAL
+       PERFORM CLOSE-FILES
+
+       STOP RUN.
+
+       COPY GETDATE.
+
+       OPEN-FILES.
+           OPEN INPUT TIME-TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               DISPLAY "No time transaction file found - nothing to pay"
+               MOVE "Y" TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT PAYROLL-REGISTER
+           IF WS-REG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYROLL-REGISTER STATUS "
+                   WS-REG-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+
+       READ-TRANSACTION.
+           READ TIME-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       CHECK-REG-STATUS.
+           IF WS-REG-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING PAYROLL-REGISTER STATUS "
+                   WS-REG-STATUS
+           END-IF.
+
+       WRITE-REGISTER-HEADER.
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "PAYROLL REGISTER  RUN DATE: " DELIMITED BY SIZE
+               WS-TODAY-MM DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               WS-TODAY-DD DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               WS-TODAY-YYYY DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           WRITE PAYROLL-REGISTER-RECORD FROM WS-HEADER-LINE
+           PERFORM CHECK-REG-STATUS
+           MOVE "IDENT  GROSS PAY  FED TAX  FICA  STATE  NET PAY"
+               TO WS-HEADER-LINE
+           WRITE PAYROLL-REGISTER-RECORD FROM WS-HEADER-LINE
+           PERFORM CHECK-REG-STATUS.
+
+       PROCESS-TRANSACTION.
+           COMPUTE PayCheck ROUNDED = TT-HOURS * TT-RATE
+           COMPUTE WS-GROSS-PAY-TRUNC = TT-HOURS * TT-RATE
+           MOVE PayCheck TO WS-GROSS-PAY
+           COMPUTE WS-FED-TAX ROUNDED =
+               WS-GROSS-PAY * WS-FED-TAX-RATE
+           COMPUTE WS-FED-TAX-TRUNC =
+               WS-GROSS-PAY * WS-FED-TAX-RATE
+           COMPUTE WS-FICA-TAX ROUNDED =
+               WS-GROSS-PAY * WS-FICA-TAX-RATE
+           COMPUTE WS-FICA-TAX-TRUNC =
+               WS-GROSS-PAY * WS-FICA-TAX-RATE
+           COMPUTE WS-STATE-TAX ROUNDED =
+               WS-GROSS-PAY * WS-STATE-TAX-RATE
+           COMPUTE WS-STATE-TAX-TRUNC =
+               WS-GROSS-PAY * WS-STATE-TAX-RATE
+           COMPUTE WS-TOTAL-DEDUCTIONS ROUNDED =
+               WS-FED-TAX + WS-FICA-TAX + WS-STATE-TAX
+           COMPUTE WS-NET-PAY ROUNDED =
+               WS-GROSS-PAY - WS-TOTAL-DEDUCTIONS
+           PERFORM CHECK-ROUNDING-EXCEPTION
+           PERFORM WRITE-EMPLOYEE-LINE
+           ADD WS-GROSS-PAY TO WS-GRAND-GROSS
+           ADD WS-TOTAL-DEDUCTIONS TO WS-GRAND-DEDUCTIONS
+           ADD WS-NET-PAY TO WS-GRAND-NET
+           ADD 1 TO WS-EMP-COUNT
+           PERFORM READ-TRANSACTION.
+
+       WRITE-EMPLOYEE-LINE.
+           MOVE WS-GROSS-PAY TO WS-GROSS-PAY-DISPLAY
+           MOVE WS-FED-TAX TO WS-FED-TAX-DISPLAY
+           MOVE WS-FICA-TAX TO WS-FICA-TAX-DISPLAY
+           MOVE WS-STATE-TAX TO WS-STATE-TAX-DISPLAY
+           MOVE WS-NET-PAY TO WS-NET-PAY-DISPLAY
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING TT-IDENT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-GROSS-PAY-DISPLAY DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               WS-FED-TAX-DISPLAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-FICA-TAX-DISPLAY DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               WS-STATE-TAX-DISPLAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-NET-PAY-DISPLAY DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           WRITE PAYROLL-REGISTER-RECORD FROM WS-DETAIL-LINE.
+
+       CHECK-ROUNDING-EXCEPTION.
+           IF FUNCTION ABS(WS-GROSS-PAY - WS-GROSS-PAY-TRUNC) > 0.01
+               MOVE WS-GROSS-PAY TO WS-GROSS-PAY-DISPLAY
+               MOVE WS-GROSS-PAY-TRUNC TO WS-GROSS-PAY-TRUNC-DISPLAY
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "  *** ROUNDING EXCEPTION IDENT "
+                   DELIMITED BY SIZE
+                   TT-IDENT DELIMITED BY SIZE
+                   " GROSS: rounded " DELIMITED BY SIZE
+                   WS-GROSS-PAY-DISPLAY DELIMITED BY SIZE
+                   " vs truncated " DELIMITED BY SIZE
+                   WS-GROSS-PAY-TRUNC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               WRITE PAYROLL-REGISTER-RECORD FROM WS-EXCEPTION-LINE
+               DISPLAY WS-EXCEPTION-LINE
+           END-IF
+           IF FUNCTION ABS(WS-FED-TAX - WS-FED-TAX-TRUNC) > 0.01
+               MOVE WS-FED-TAX TO WS-FED-TAX-DISPLAY
+               MOVE WS-FED-TAX-TRUNC TO WS-FED-TAX-TRUNC-DISPLAY
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "  *** ROUNDING EXCEPTION IDENT "
+                   DELIMITED BY SIZE
+                   TT-IDENT DELIMITED BY SIZE
+                   " FED TAX: rounded " DELIMITED BY SIZE
+                   WS-FED-TAX-DISPLAY DELIMITED BY SIZE
+                   " vs truncated " DELIMITED BY SIZE
+                   WS-FED-TAX-TRUNC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               WRITE PAYROLL-REGISTER-RECORD FROM WS-EXCEPTION-LINE
+               DISPLAY WS-EXCEPTION-LINE
+           END-IF
+           IF FUNCTION ABS(WS-FICA-TAX - WS-FICA-TAX-TRUNC) > 0.01
+               MOVE WS-FICA-TAX TO WS-FICA-TAX-DISPLAY
+               MOVE WS-FICA-TAX-TRUNC TO WS-FICA-TAX-TRUNC-DISPLAY
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "  *** ROUNDING EXCEPTION IDENT "
+                   DELIMITED BY SIZE
+                   TT-IDENT DELIMITED BY SIZE
+                   " FICA TAX: rounded " DELIMITED BY SIZE
+                   WS-FICA-TAX-DISPLAY DELIMITED BY SIZE
+                   " vs truncated " DELIMITED BY SIZE
+                   WS-FICA-TAX-TRUNC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               WRITE PAYROLL-REGISTER-RECORD FROM WS-EXCEPTION-LINE
+               DISPLAY WS-EXCEPTION-LINE
+           END-IF
+           IF FUNCTION ABS(WS-STATE-TAX - WS-STATE-TAX-TRUNC) > 0.01
+               MOVE WS-STATE-TAX TO WS-STATE-TAX-DISPLAY
+               MOVE WS-STATE-TAX-TRUNC TO WS-STATE-TAX-TRUNC-DISPLAY
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "  *** ROUNDING EXCEPTION IDENT "
+                   DELIMITED BY SIZE
+                   TT-IDENT DELIMITED BY SIZE
+                   " STATE TAX: rounded " DELIMITED BY SIZE
+                   WS-STATE-TAX-DISPLAY DELIMITED BY SIZE
+                   " vs truncated " DELIMITED BY SIZE
+                   WS-STATE-TAX-TRUNC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               WRITE PAYROLL-REGISTER-RECORD FROM WS-EXCEPTION-LINE
+               DISPLAY WS-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-GROSS TO WS-GRAND-GROSS-DISPLAY
+           MOVE WS-GRAND-DEDUCTIONS TO WS-GRAND-DEDUCTIONS-DISPLAY
+           MOVE WS-GRAND-NET TO WS-GRAND-NET-DISPLAY
+           MOVE SPACES TO WS-TOTAL-LINE
+           STRING "GRAND TOTAL  EMPLOYEES: " DELIMITED BY SIZE
+               WS-EMP-COUNT DELIMITED BY SIZE
+               "  GROSS: " DELIMITED BY SIZE
+               WS-GRAND-GROSS-DISPLAY DELIMITED BY SIZE
+               "  DEDUCTIONS: " DELIMITED BY SIZE
+               WS-GRAND-DEDUCTIONS-DISPLAY DELIMITED BY SIZE
+               "  NET: " DELIMITED BY SIZE
+               WS-GRAND-NET-DISPLAY DELIMITED BY SIZE
+               INTO WS-TOTAL-LINE
+           WRITE PAYROLL-REGISTER-RECORD FROM WS-TOTAL-LINE.
+
+       CLOSE-FILES.
+           CLOSE TIME-TRANSACTION-FILE
+           CLOSE PAYROLL-REGISTER.

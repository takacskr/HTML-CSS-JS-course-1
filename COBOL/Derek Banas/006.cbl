@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCRRPT.
+       AUTHOR. Krisztian Takacs.
+       DATE-WRITTEN. August 8th 2026.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNED-TRANSACTION-FILE
+               ASSIGN TO "SIGNTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT DBCR-REPORT-FILE
+               ASSIGN TO "DBCRRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SIGNED-TRANSACTION-FILE.
+       01  SIGNED-TRANSACTION-RECORD.
+           05  ST-IDENT            PIC 9(3).
+           05  SignedInt           PIC S9(4).
+
+       FD  DBCR-REPORT-FILE.
+       01  DBCR-REPORT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-FILE-STATUS PIC XX.
+       01 WS-REPORT-FILE-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+
+       01 WS-AMOUNT-DISPLAY PIC ZZZ9.
+       01 WS-DBCR-SUFFIX    PIC XX.
+
+       01 WS-DEBIT-TOTAL    PIC S9(7) VALUE 0.
+       01 WS-CREDIT-TOTAL   PIC S9(7) VALUE 0.
+
+       01 WS-HEADER-LINE PIC X(60) VALUE
+           "IDENT  AMOUNT".
+       01 WS-DETAIL-LINE PIC X(60).
+       01 WS-TOTAL-LINE  PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       PERFORM OPEN-FILES
+       IF NOT WS-EOF
+           PERFORM READ-TRANSACTION
+       END-IF
+       PERFORM PROCESS-TRANSACTION UNTIL WS-EOF
+       PERFORM WRITE-TOTALS
+       PERFORM CLOSE-FILES
+
+       STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT SIGNED-TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               DISPLAY "No signed transaction file found"
+               MOVE "Y" TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT DBCR-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING DBCR-REPORT-FILE STATUS "
+                   WS-REPORT-FILE-STATUS
+           END-IF
+           WRITE DBCR-REPORT-RECORD FROM WS-HEADER-LINE
+           PERFORM CHECK-REPORT-STATUS.
+
+       READ-TRANSACTION.
+           READ SIGNED-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       CHECK-REPORT-STATUS.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING DBCR-REPORT-FILE STATUS "
+                   WS-REPORT-FILE-STATUS
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           IF SignedInt < ZERO
+               MOVE "DB" TO WS-DBCR-SUFFIX
+               MOVE SignedInt TO WS-AMOUNT-DISPLAY
+               ADD SignedInt TO WS-DEBIT-TOTAL
+           ELSE
+               MOVE "CR" TO WS-DBCR-SUFFIX
+               MOVE SignedInt TO WS-AMOUNT-DISPLAY
+               ADD SignedInt TO WS-CREDIT-TOTAL
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING ST-IDENT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-DBCR-SUFFIX DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           WRITE DBCR-REPORT-RECORD FROM WS-DETAIL-LINE
+           PERFORM CHECK-REPORT-STATUS
+           PERFORM READ-TRANSACTION.
+
+       WRITE-TOTALS.
+           MOVE SPACES TO WS-TOTAL-LINE
+           STRING "TOTAL DEBITS:  " DELIMITED BY SIZE
+               FUNCTION ABS(WS-DEBIT-TOTAL) DELIMITED BY SIZE
+               " DB" DELIMITED BY SIZE
+               INTO WS-TOTAL-LINE
+           WRITE DBCR-REPORT-RECORD FROM WS-TOTAL-LINE
+           PERFORM CHECK-REPORT-STATUS
+           MOVE SPACES TO WS-TOTAL-LINE
+           STRING "TOTAL CREDITS: " DELIMITED BY SIZE
+               WS-CREDIT-TOTAL DELIMITED BY SIZE
+               " CR" DELIMITED BY SIZE
+               INTO WS-TOTAL-LINE
+           WRITE DBCR-REPORT-RECORD FROM WS-TOTAL-LINE
+           PERFORM CHECK-REPORT-STATUS.
+
+       CLOSE-FILES.
+           CLOSE SIGNED-TRANSACTION-FILE
+           CLOSE DBCR-REPORT-FILE.
